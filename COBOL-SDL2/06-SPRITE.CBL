@@ -1,8 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 06-SPRITE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATION-CONFIG-FILE ASSIGN TO "config/station.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS station-config-status.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "logs/audit.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
+           SELECT ENTITY-CONFIG-FILE ASSIGN TO "config/entities.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS entity-config-status.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+
+           SELECT MESSAGE-CONFIG-FILE ASSIGN TO "config/messages.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS message-config-status.
+
+           SELECT SAFETY-COLOR-CONFIG-FILE ASSIGN TO
+               "config/safety-colors.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS safety-color-config-status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STATION-CONFIG-FILE.
+       COPY "copybooks/STATION-CFG.CPY".
+
+       FD  AUDIT-LOG-FILE.
+       COPY "copybooks/AUDIT-LOG.CPY".
+
+       FD  ENTITY-CONFIG-FILE.
+       COPY "copybooks/ENTITY-CFG.CPY".
+
+       FD  CHECKPOINT-FILE.
+       COPY "copybooks/CHECKPOINT.CPY".
+
+       FD  MESSAGE-CONFIG-FILE.
+       COPY "copybooks/MESSAGE-CFG.CPY".
+
+       FD  SAFETY-COLOR-CONFIG-FILE.
+       COPY "copybooks/SAFETY-COLOR-CFG.CPY".
+
        WORKING-STORAGE SECTION.
            77 SDL_INIT_EVERYTHING USAGE BINARY-INT VALUE 62001.
            77 IMG_INIT_PNG USAGE BINARY-INT VALUE 2.
@@ -11,22 +57,52 @@
            77 SDL_KEYDOWN USAGE BINARY-INT VALUE 768.
            77 SDL_SCANCODE_ESCAPE USAGE BINARY-INT VALUE 41.
            77 SDL_SCANCODE_SPACE USAGE BINARY-INT VALUE 44.
+           77 SDL_SCANCODE_F2 USAGE BINARY-INT VALUE 59.
+           77 SDL_PIXELFORMAT_RGB24 USAGE BINARY-INT
+               UNSIGNED VALUE 386930691.
            77 SDL_SCANCODE_RIGHT USAGE BINARY-INT VALUE 79.
            77 SDL_SCANCODE_LEFT USAGE BINARY-INT VALUE 80.
            77 SDL_SCANCODE_DOWN USAGE BINARY-INT VALUE 81.
            77 SDL_SCANCODE_UP USAGE BINARY-INT VALUE 82.
+           77 SDL_JOYAXISMOTION USAGE BINARY-INT VALUE 1536.
+           77 SDL_JOYBUTTONDOWN USAGE BINARY-INT VALUE 1539.
+           77 JOYSTICK-AXIS-DEADZONE USAGE BINARY-SHORT VALUE 8000.
 
            77 WINDOW_TITLE PIC X(20) VALUE Z"06 Sprite".
            77 WINDOW_WIDTH USAGE BINARY-INT VALUE 800.
            77 WINDOW_HEIGHT USAGE BINARY-INT VALUE 600.
+           77 WINDOW_POS_X USAGE BINARY-INT VALUE 805240832.
+           77 WINDOW_POS_Y USAGE BINARY-INT VALUE 805240832.
+
+           77 station-config-status PIC X(02).
+           77 audit-log-status PIC X(02).
+
+           77 PROGRAM-ID-LITERAL PIC X(20) VALUE Z"06-SPRITE".
 
            77 sdl-window USAGE POINTER VALUE NULL.
            77 sdl-renderer USAGE POINTER VALUE NULL.
            77 background USAGE POINTER VALUE NULL.
            77 keystate USAGE POINTER VALUE NULL.
+           77 joystick-device USAGE POINTER VALUE NULL.
+
+           77 DETAIL_WINDOW_WIDTH USAGE BINARY-INT VALUE 300.
+           77 DETAIL_WINDOW_HEIGHT USAGE BINARY-INT VALUE 300.
+           77 detail-window USAGE POINTER VALUE NULL.
+           77 detail-renderer USAGE POINTER VALUE NULL.
+           77 DETAIL-WINDOW-MODE PIC X(01) VALUE "Y".
+           88 DETAIL-WINDOW-ENABLED VALUE "Y".
+           77 sdl-window-id USAGE BINARY-INT UNSIGNED VALUE 0.
+           77 detail-window-id USAGE BINARY-INT UNSIGNED VALUE 0.
+           77 FOCUSED-WINDOW-ID USAGE BINARY-INT UNSIGNED VALUE 0.
+           01 detail-rect.
+             05 detail-rect-x USAGE BINARY-INT VALUE 0.
+             05 detail-rect-y USAGE BINARY-INT VALUE 0.
+             05 detail-rect-w USAGE BINARY-INT VALUE 300.
+             05 detail-rect-h USAGE BINARY-INT VALUE 300.
 
            77 return-value USAGE BINARY-INT VALUE 0.
            77 error-message PIC X(50).
+           77 error-paragraph PIC X(30).
 
            01 sdl-event.
              05 sdl-event-default.
@@ -44,6 +120,24 @@
                10 keyboard-event-sym USAGE BINARY-INT.
                10 keyboard-event-mod USAGE BINARY-SHORT UNSIGNED.
                10 keyboard-event-unused USAGE BINARY-INT UNSIGNED.
+             05 joy-button-event REDEFINES sdl-event-default.
+               10 joy-button-event-type USAGE BINARY-INT UNSIGNED.
+               10 joy-button-event-timestamp USAGE BINARY-INT UNSIGNED.
+               10 joy-button-event-which USAGE BINARY-INT.
+               10 joy-button-event-button USAGE BINARY-CHAR UNSIGNED.
+               10 joy-button-event-state USAGE BINARY-CHAR UNSIGNED.
+               10 joy-button-event-padding1 USAGE BINARY-CHAR UNSIGNED.
+               10 joy-button-event-padding2 USAGE BINARY-CHAR UNSIGNED.
+             05 joy-axis-event REDEFINES sdl-event-default.
+               10 joy-axis-event-type USAGE BINARY-INT UNSIGNED.
+               10 joy-axis-event-timestamp USAGE BINARY-INT UNSIGNED.
+               10 joy-axis-event-which USAGE BINARY-INT.
+               10 joy-axis-event-axis USAGE BINARY-CHAR UNSIGNED.
+               10 joy-axis-event-padding1 USAGE BINARY-CHAR UNSIGNED.
+               10 joy-axis-event-padding2 USAGE BINARY-CHAR UNSIGNED.
+               10 joy-axis-event-padding3 USAGE BINARY-CHAR UNSIGNED.
+               10 joy-axis-event-value USAGE BINARY-SHORT.
+               10 joy-axis-event-padding4 USAGE BINARY-SHORT UNSIGNED.
 
            01 bg-color.
              05 bg-color-r USAGE BINARY-CHAR UNSIGNED VALUE 0.
@@ -72,13 +166,62 @@
              05 text-rect-w USAGE BINARY-INT VALUE 0.
              05 text-rect-h USAGE BINARY-INT VALUE 0.
            
-           77 sprite-image USAGE POINTER VALUE NULL.
            77 sprite-vel USAGE BINARY-INT VALUE 5.
-           01 sprite-rect.
-             05 sprite-rect-x USAGE BINARY-INT VALUE 0.
-             05 sprite-rect-y USAGE BINARY-INT VALUE 0.
-             05 sprite-rect-w USAGE BINARY-INT VALUE 0.
-             05 sprite-rect-h USAGE BINARY-INT VALUE 0.
+           77 entity-config-status PIC X(02).
+           77 checkpoint-status PIC X(02).
+           77 CHECKPOINT-LOADED-FLAG PIC X(01) VALUE "N".
+           88 CHECKPOINT-WAS-LOADED VALUE "Y".
+           77 CHECKPOINT-INTERVAL USAGE BINARY-INT VALUE 60.
+           77 CHECKPOINT-COUNTER USAGE BINARY-INT VALUE 0.
+           77 message-config-status PIC X(02).
+           77 MESSAGE-MAX USAGE BINARY-INT VALUE 10.
+           77 MESSAGE-COUNT USAGE BINARY-INT VALUE 0.
+           77 CURRENT-MESSAGE-INDEX USAGE BINARY-INT VALUE 1.
+           77 MESSAGE-INTERVAL USAGE BINARY-INT VALUE 180.
+           77 MESSAGE-COUNTER USAGE BINARY-INT VALUE 0.
+           01 MESSAGE-TABLE.
+             05 MESSAGE-ENTRY OCCURS 10 TIMES INDEXED BY
+                 MESSAGE-TAB-IDX.
+                10 MESSAGE-TEXT USAGE DISPLAY PIC X(41).
+
+           77 safety-color-config-status PIC X(02).
+           77 SAFETY-COLOR-MAX USAGE BINARY-INT VALUE 5.
+           77 SAFETY-COLOR-COUNT USAGE BINARY-INT VALUE 0.
+           77 CURRENT-SAFETY-COLOR-INDEX USAGE BINARY-INT VALUE 0.
+           01 SAFETY-COLOR-TABLE.
+             05 SAFETY-COLOR-ENTRY OCCURS 5 TIMES INDEXED BY
+                 SAFETY-COLOR-IDX.
+                10 SAFETY-COLOR-LABEL PIC X(10).
+                10 SAFETY-COLOR-R USAGE BINARY-CHAR UNSIGNED.
+                10 SAFETY-COLOR-G USAGE BINARY-CHAR UNSIGNED.
+                10 SAFETY-COLOR-B USAGE BINARY-CHAR UNSIGNED.
+
+           77 ENTITY-MAX USAGE BINARY-INT VALUE 10.
+           77 ENTITY-COUNT USAGE BINARY-INT VALUE 0.
+           77 SELECTED-ENTITY-INDEX USAGE BINARY-INT VALUE 1.
+           01 ENTITY-TABLE.
+             05 ENTITY-ENTRY OCCURS 10 TIMES INDEXED BY ENTITY-TAB-IDX.
+                10 ENTITY-PATH USAGE DISPLAY PIC X(41).
+                10 ENTITY-IMAGE USAGE POINTER VALUE NULL.
+                10 ENTITY-RECT.
+                   15 ENTITY-RECT-X USAGE BINARY-INT VALUE 0.
+                   15 ENTITY-RECT-Y USAGE BINARY-INT VALUE 0.
+                   15 ENTITY-RECT-W USAGE BINARY-INT VALUE 0.
+                   15 ENTITY-RECT-H USAGE BINARY-INT VALUE 0.
+                10 ENTITY-VEL-X USAGE BINARY-INT VALUE 0.
+                10 ENTITY-VEL-Y USAGE BINARY-INT VALUE 0.
+
+           77 screenshot-pixels USAGE POINTER VALUE NULL.
+           77 screenshot-byte-count USAGE BINARY-INT.
+           77 screenshot-pitch USAGE BINARY-INT.
+           77 screenshot-file USAGE POINTER VALUE NULL.
+           77 screenshot-io-count USAGE BINARY-INT.
+           77 screenshot-timestamp PIC X(21).
+           77 screenshot-width-edit PIC ZZZZ9.
+           77 screenshot-height-edit PIC ZZZZ9.
+           77 screenshot-filename PIC X(41).
+           77 screenshot-header PIC X(20).
+           77 screenshot-header-len USAGE BINARY-INT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -108,17 +251,33 @@
                    BY REFERENCE text-rect
                END-CALL
 
-               CALL "SDL_RenderCopy" USING
-                   BY VALUE sdl-renderer
-                   BY VALUE sprite-image
-                   BY REFERENCE NULL
-                   BY REFERENCE sprite-rect
-               END-CALL
-           
+               PERFORM VARYING ENTITY-TAB-IDX FROM 1 BY 1
+                   UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+                   PERFORM RENDER-ONE-ENTITY
+               END-PERFORM
+
                CALL "SDL_RenderPresent"
                    USING BY VALUE sdl-renderer
                END-CALL
-           
+
+               IF DETAIL-WINDOW-ENABLED THEN
+                   PERFORM RENDER-DETAIL-VIEW
+               END-IF
+
+               ADD 1 TO CHECKPOINT-COUNTER
+               IF CHECKPOINT-COUNTER IS GREATER THAN
+               OR EQUAL TO CHECKPOINT-INTERVAL THEN
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO CHECKPOINT-COUNTER
+               END-IF
+
+               ADD 1 TO MESSAGE-COUNTER
+               IF MESSAGE-COUNTER IS GREATER THAN
+               OR EQUAL TO MESSAGE-INTERVAL THEN
+                   PERFORM SWAP-MESSAGE
+                   MOVE 0 TO MESSAGE-COUNTER
+               END-IF
+
                CALL "SDL_Delay" USING
                    BY VALUE 16
                END-CALL
@@ -126,6 +285,8 @@
            END-PERFORM.
 
        INITIALIZE-SDL.
+           PERFORM READ-STATION-CONFIG.
+
            CALL "SDL_Init" USING
                BY VALUE SDL_INIT_EVERYTHING
                RETURNING return-value
@@ -133,6 +294,7 @@
 
            IF return-value NOT = 0 THEN
                MOVE Z"Error initializing SDL2" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -143,6 +305,7 @@
 
            IF return-value NOT EQUAL IMG_INIT_PNG THEN
                MOVE Z"Error initializing SDL2" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -150,13 +313,14 @@
 
            IF return-value NOT = 0 THEN
                MOVE Z"Error initializing SDL_ttf" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
            CALL "SDL_CreateWindow" USING
                BY CONTENT WINDOW_TITLE
-               BY VALUE SDL_WINDOWPOS_CENTERED
-               BY VALUE SDL_WINDOWPOS_CENTERED
+               BY VALUE WINDOW_POS_X
+               BY VALUE WINDOW_POS_Y
                BY VALUE WINDOW_WIDTH
                BY VALUE WINDOW_HEIGHT
                BY VALUE 0
@@ -165,6 +329,7 @@
 
            IF sdl-window EQUALS NULL THEN
                MOVE Z"Error creating window" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -177,9 +342,54 @@
 
            IF sdl-renderer EQUALS NULL THEN
                MOVE Z"Error creating renderer" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
+           CALL "SDL_GetWindowID" USING
+               BY VALUE sdl-window
+               RETURNING sdl-window-id
+           END-CALL.
+
+           IF DETAIL-WINDOW-ENABLED THEN
+               CALL "SDL_CreateWindow" USING
+                   BY CONTENT Z"06 Sprite - Detail"
+                   BY VALUE SDL_WINDOWPOS_CENTERED
+                   BY VALUE SDL_WINDOWPOS_CENTERED
+                   BY VALUE DETAIL_WINDOW_WIDTH
+                   BY VALUE DETAIL_WINDOW_HEIGHT
+                   BY VALUE 0
+                   RETURNING detail-window
+               END-CALL
+
+               IF detail-window EQUALS NULL THEN
+                   MOVE Z"Error creating detail window" TO error-message
+                   MOVE "INITIALIZE-SDL" TO error-paragraph
+                   PERFORM PRINT-ERROR
+               END-IF
+
+               CALL "SDL_CreateRenderer" USING
+                   BY VALUE detail-window
+                   BY VALUE -1
+                   BY VALUE 0
+                   RETURNING detail-renderer
+               END-CALL
+
+               IF detail-renderer EQUALS NULL THEN
+                   MOVE Z"Error creating detail renderer"
+                       TO error-message
+                   MOVE "INITIALIZE-SDL" TO error-paragraph
+                   PERFORM PRINT-ERROR
+               END-IF
+
+               CALL "SDL_GetWindowID" USING
+                   BY VALUE detail-window
+                   RETURNING detail-window-id
+               END-CALL
+           END-IF.
+
+           MOVE sdl-window-id TO FOCUSED-WINDOW-ID.
+
            CALL "SDL_GetKeyboardState" USING
                BY REFERENCE NULL
                RETURNING keystate
@@ -187,9 +397,27 @@
 
            IF keystate EQUALS NULL THEN
                MOVE Z"Error creating keystate" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
+           CALL "SDL_JoystickOpen" USING
+               BY VALUE 0
+               RETURNING joystick-device
+           END-CALL.
+
+           PERFORM READ-ENTITY-CONFIG.
+           PERFORM READ-MESSAGE-CONFIG.
+           PERFORM INITIALIZE-SAFETY-COLORS.
+           PERFORM READ-SAFETY-COLOR-CONFIG.
+           PERFORM READ-CHECKPOINT.
+
+           IF NOT CHECKPOINT-WAS-LOADED THEN
+               PERFORM CHANGE-COLOR
+           END-IF.
+
+           PERFORM APPLY-BG-COLOR.
+
            EXIT.
 
        LOAD-MEDIA.
@@ -201,6 +429,7 @@
 
            IF background EQUALS NULL THEN
                MOVE Z"Error loading texture" TO error-message
+               MOVE "LOAD-MEDIA" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -212,21 +441,113 @@
 
            IF text-font EQUALS NULL THEN
                MOVE Z"Error creating font" TO error-message
+               MOVE "LOAD-MEDIA" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
-           CALL "TTF_RenderText_Blended" USING
-               BY VALUE text-font
-               BY VALUE Z"COBOL"
-               BY VALUE text-color
-               RETURNING text-surface
-           END-CALL.
+           PERFORM RENDER-MESSAGE-TEXTURE.
+
+           PERFORM VARYING ENTITY-TAB-IDX FROM 1 BY 1
+               UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+               PERFORM LOAD-ONE-ENTITY-TEXTURE
+           END-PERFORM.
+
+           EXIT.
+
+       READ-ENTITY-CONFIG.
+           MOVE 0 TO ENTITY-COUNT.
+
+           OPEN INPUT ENTITY-CONFIG-FILE.
+
+           IF entity-config-status EQUAL "00" THEN
+               PERFORM WITH TEST BEFORE
+                   UNTIL entity-config-status NOT EQUAL "00"
+                   OR ENTITY-COUNT EQUAL ENTITY-MAX
+                   READ ENTITY-CONFIG-FILE
+
+                   IF entity-config-status EQUAL "00" THEN
+                       ADD 1 TO ENTITY-COUNT
+                       SET ENTITY-TAB-IDX TO ENTITY-COUNT
+                       PERFORM STORE-ENTITY-CONFIG
+                   END-IF
+               END-PERFORM
+
+               CLOSE ENTITY-CONFIG-FILE
+           END-IF.
+
+           EXIT.
+
+       STORE-ENTITY-CONFIG.
+           STRING FUNCTION TRIM(ENTITY-CFG-IMAGE-PATH) DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+               INTO ENTITY-PATH(ENTITY-TAB-IDX).
+           MOVE ENTITY-CFG-START-X TO ENTITY-RECT-X(ENTITY-TAB-IDX).
+           MOVE ENTITY-CFG-START-Y TO ENTITY-RECT-Y(ENTITY-TAB-IDX).
+           MOVE ENTITY-CFG-VEL-X TO ENTITY-VEL-X(ENTITY-TAB-IDX).
+           MOVE ENTITY-CFG-VEL-Y TO ENTITY-VEL-Y(ENTITY-TAB-IDX).
+
+           EXIT.
+
+       READ-MESSAGE-CONFIG.
+           MOVE 0 TO MESSAGE-COUNT.
+
+           OPEN INPUT MESSAGE-CONFIG-FILE.
+
+           IF message-config-status EQUAL "00" THEN
+               PERFORM WITH TEST BEFORE
+                   UNTIL message-config-status NOT EQUAL "00"
+                   OR MESSAGE-COUNT EQUAL MESSAGE-MAX
+                   READ MESSAGE-CONFIG-FILE
+
+                   IF message-config-status EQUAL "00" THEN
+                       ADD 1 TO MESSAGE-COUNT
+                       SET MESSAGE-TAB-IDX TO MESSAGE-COUNT
+                       PERFORM STORE-MESSAGE-CONFIG
+                   END-IF
+               END-PERFORM
+
+               CLOSE MESSAGE-CONFIG-FILE
+           END-IF.
+
+           EXIT.
+
+       STORE-MESSAGE-CONFIG.
+           STRING FUNCTION TRIM(MSG-CFG-TEXT) DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+               INTO MESSAGE-TEXT(MESSAGE-TAB-IDX).
+
+           EXIT.
+
+       RENDER-MESSAGE-TEXTURE.
+           IF MESSAGE-COUNT IS GREATER THAN ZERO THEN
+               CALL "TTF_RenderText_Blended" USING
+                   BY VALUE text-font
+                   BY REFERENCE MESSAGE-TEXT(CURRENT-MESSAGE-INDEX)
+                   BY VALUE text-color
+                   RETURNING text-surface
+               END-CALL
+           ELSE
+               CALL "TTF_RenderText_Blended" USING
+                   BY VALUE text-font
+                   BY VALUE Z"COBOL"
+                   BY VALUE text-color
+                   RETURNING text-surface
+               END-CALL
+           END-IF.
 
            IF text-surface EQUALS NULL THEN
                MOVE Z"Error creating text surface" TO error-message
+               MOVE "RENDER-MESSAGE-TEXTURE" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
+           IF text-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE text-image
+                   RETURNING return-value
+               END-CALL
+           END-IF.
+
            CALL "SDL_CreateTextureFromSurface" USING
                BY VALUE sdl-renderer
                BY VALUE text-surface
@@ -242,6 +563,7 @@
            IF text-image EQUALS NULL THEN
                MOVE Z"Error creating texture from surface"
                TO error-message
+               MOVE "RENDER-MESSAGE-TEXTURE" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -256,31 +578,101 @@
 
            IF return-value NOT = 0 THEN
                MOVE Z"Error querying texture" TO error-message
+               MOVE "RENDER-MESSAGE-TEXTURE" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
+           EXIT.
+
+       SWAP-MESSAGE.
+           IF MESSAGE-COUNT IS GREATER THAN ZERO THEN
+               ADD 1 TO CURRENT-MESSAGE-INDEX
+               IF CURRENT-MESSAGE-INDEX IS GREATER THAN
+               MESSAGE-COUNT THEN
+                   SET CURRENT-MESSAGE-INDEX TO 1
+               END-IF
+               PERFORM RENDER-MESSAGE-TEXTURE
+           END-IF.
+
+           EXIT.
+
+       INITIALIZE-SAFETY-COLORS.
+           MOVE 3 TO SAFETY-COLOR-COUNT.
+
+           MOVE "RUNNING" TO SAFETY-COLOR-LABEL(1).
+           MOVE 0 TO SAFETY-COLOR-R(1).
+           MOVE 255 TO SAFETY-COLOR-G(1).
+           MOVE 0 TO SAFETY-COLOR-B(1).
+
+           MOVE "CAUTION" TO SAFETY-COLOR-LABEL(2).
+           MOVE 255 TO SAFETY-COLOR-R(2).
+           MOVE 191 TO SAFETY-COLOR-G(2).
+           MOVE 0 TO SAFETY-COLOR-B(2).
+
+           MOVE "STOPPED" TO SAFETY-COLOR-LABEL(3).
+           MOVE 255 TO SAFETY-COLOR-R(3).
+           MOVE 0 TO SAFETY-COLOR-G(3).
+           MOVE 0 TO SAFETY-COLOR-B(3).
+
+           EXIT.
+
+       READ-SAFETY-COLOR-CONFIG.
+           OPEN INPUT SAFETY-COLOR-CONFIG-FILE.
+
+           IF safety-color-config-status EQUAL "00" THEN
+               MOVE 0 TO SAFETY-COLOR-COUNT
+
+               PERFORM WITH TEST BEFORE
+                   UNTIL safety-color-config-status NOT EQUAL "00"
+                   OR SAFETY-COLOR-COUNT EQUAL SAFETY-COLOR-MAX
+                   READ SAFETY-COLOR-CONFIG-FILE
+
+                   IF safety-color-config-status EQUAL "00" THEN
+                       ADD 1 TO SAFETY-COLOR-COUNT
+                       SET SAFETY-COLOR-IDX TO SAFETY-COLOR-COUNT
+                       PERFORM STORE-SAFETY-COLOR-CONFIG
+                   END-IF
+               END-PERFORM
+
+               CLOSE SAFETY-COLOR-CONFIG-FILE
+           END-IF.
+
+           EXIT.
+
+       STORE-SAFETY-COLOR-CONFIG.
+           MOVE SAFCLR-CFG-LABEL
+               TO SAFETY-COLOR-LABEL(SAFETY-COLOR-IDX).
+           MOVE SAFCLR-CFG-R TO SAFETY-COLOR-R(SAFETY-COLOR-IDX).
+           MOVE SAFCLR-CFG-G TO SAFETY-COLOR-G(SAFETY-COLOR-IDX).
+           MOVE SAFCLR-CFG-B TO SAFETY-COLOR-B(SAFETY-COLOR-IDX).
+
+           EXIT.
+
+       LOAD-ONE-ENTITY-TEXTURE.
            CALL "IMG_LoadTexture" USING
-               BY VALUE SDL-RENDERER
-               BY VALUE Z"images/COBOL-logo.png"
-               RETURNING sprite-image
+               BY VALUE sdl-renderer
+               BY REFERENCE ENTITY-PATH(ENTITY-TAB-IDX)
+               RETURNING ENTITY-IMAGE(ENTITY-TAB-IDX)
            END-CALL.
 
-           IF sprite-image EQUALS NULL THEN
+           IF ENTITY-IMAGE(ENTITY-TAB-IDX) EQUALS NULL THEN
                MOVE Z"Error loading texture" TO error-message
+               MOVE "LOAD-MEDIA" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
            CALL "SDL_QueryTexture" USING
-               BY VALUE sprite-image
+               BY VALUE ENTITY-IMAGE(ENTITY-TAB-IDX)
                BY REFERENCE NULL
                BY REFERENCE NULL
-               BY REFERENCE sprite-rect-w
-               BY REFERENCE sprite-rect-h
+               BY REFERENCE ENTITY-RECT-W(ENTITY-TAB-IDX)
+               BY REFERENCE ENTITY-RECT-H(ENTITY-TAB-IDX)
                RETURNING return-value
            END-CALL.
 
            IF return-value NOT = 0 THEN
                MOVE Z"Error querying texture" TO error-message
+               MOVE "LOAD-MEDIA" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -296,22 +688,103 @@
                   WHEN SDL_QUIT
                       PERFORM CLEAN-AND-EXIT
                   WHEN SDL_KEYDOWN
+                      MOVE keyboard-event-windowID TO FOCUSED-WINDOW-ID
                       EVALUATE keyboard-event-scancode
                           WHEN SDL_SCANCODE_ESCAPE
                               PERFORM CLEAN-AND-EXIT
                           WHEN SDL_SCANCODE_SPACE
-                              PERFORM CHANGE-COLOR
+                              IF FOCUSED-WINDOW-ID EQUAL
+                              sdl-window-id THEN
+                                  PERFORM CHANGE-COLOR
+                              END-IF
+                          WHEN SDL_SCANCODE_F2
+                              IF FOCUSED-WINDOW-ID EQUAL
+                              sdl-window-id THEN
+                                  PERFORM CAPTURE-SCREENSHOT
+                              END-IF
                       END-EVALUATE
+                  WHEN SDL_JOYBUTTONDOWN
+                      PERFORM APPLY-JOYSTICK-BUTTON
+                  WHEN SDL_JOYAXISMOTION
+                      PERFORM APPLY-JOYSTICK-AXIS
               END-EVALUATE
            END-PERFORM.
 
            EXIT.
 
+       SELECT-NEXT-ENTITY.
+           ADD 1 TO SELECTED-ENTITY-INDEX.
+           IF SELECTED-ENTITY-INDEX IS GREATER THAN ENTITY-COUNT THEN
+               SET SELECTED-ENTITY-INDEX TO 1
+           END-IF.
+
+           EXIT.
+
+       APPLY-JOYSTICK-BUTTON.
+           SET ENTITY-TAB-IDX TO SELECTED-ENTITY-INDEX.
+
+           EVALUATE joy-button-event-button
+               WHEN 0
+                   SUBTRACT sprite-vel FROM
+                       ENTITY-RECT-Y(ENTITY-TAB-IDX)
+               WHEN 1
+                   ADD sprite-vel TO ENTITY-RECT-Y(ENTITY-TAB-IDX)
+               WHEN 2
+                   SUBTRACT sprite-vel FROM
+                       ENTITY-RECT-X(ENTITY-TAB-IDX)
+               WHEN 3
+                   ADD sprite-vel TO ENTITY-RECT-X(ENTITY-TAB-IDX)
+               WHEN 4
+                   PERFORM SELECT-NEXT-ENTITY
+           END-EVALUATE.
+
+           EXIT.
+
+       APPLY-JOYSTICK-AXIS.
+           SET ENTITY-TAB-IDX TO SELECTED-ENTITY-INDEX.
+
+           EVALUATE joy-axis-event-axis
+               WHEN 0
+                   IF joy-axis-event-value IS GREATER THAN
+                   JOYSTICK-AXIS-DEADZONE THEN
+                       ADD sprite-vel TO ENTITY-RECT-X(ENTITY-TAB-IDX)
+                   END-IF
+                   IF joy-axis-event-value IS LESS THAN
+                   -JOYSTICK-AXIS-DEADZONE THEN
+                       SUBTRACT sprite-vel FROM
+                           ENTITY-RECT-X(ENTITY-TAB-IDX)
+                   END-IF
+               WHEN 1
+                   IF joy-axis-event-value IS GREATER THAN
+                   JOYSTICK-AXIS-DEADZONE THEN
+                       ADD sprite-vel TO ENTITY-RECT-Y(ENTITY-TAB-IDX)
+                   END-IF
+                   IF joy-axis-event-value IS LESS THAN
+                   -JOYSTICK-AXIS-DEADZONE THEN
+                       SUBTRACT sprite-vel FROM
+                           ENTITY-RECT-Y(ENTITY-TAB-IDX)
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
        CHANGE-COLOR.
-           COMPUTE bg-color-r = FUNCTION RANDOM * 256.
-           COMPUTE bg-color-g = FUNCTION RANDOM * 256.
-           COMPUTE bg-color-b = FUNCTION RANDOM * 256.
+           ADD 1 TO CURRENT-SAFETY-COLOR-INDEX.
+           IF CURRENT-SAFETY-COLOR-INDEX IS GREATER THAN
+           SAFETY-COLOR-COUNT THEN
+               SET CURRENT-SAFETY-COLOR-INDEX TO 1
+           END-IF.
 
+           SET SAFETY-COLOR-IDX TO CURRENT-SAFETY-COLOR-INDEX.
+           MOVE SAFETY-COLOR-R(SAFETY-COLOR-IDX) TO bg-color-r.
+           MOVE SAFETY-COLOR-G(SAFETY-COLOR-IDX) TO bg-color-g.
+           MOVE SAFETY-COLOR-B(SAFETY-COLOR-IDX) TO bg-color-b.
+
+           PERFORM APPLY-BG-COLOR.
+
+           EXIT.
+
+       APPLY-BG-COLOR.
            CALL "SDL_SetRenderDrawColor" USING
                BY VALUE sdl-renderer
                BY VALUE bg-color-r
@@ -321,7 +794,84 @@
            END-CALL.
 
            EXIT.
-       
+
+       CAPTURE-SCREENSHOT.
+           COMPUTE screenshot-pitch = WINDOW_WIDTH * 3.
+           COMPUTE screenshot-byte-count =
+               WINDOW_WIDTH * WINDOW_HEIGHT * 3.
+
+           ALLOCATE screenshot-byte-count CHARACTERS
+               RETURNING screenshot-pixels.
+
+           CALL "SDL_RenderReadPixels" USING
+               BY VALUE sdl-renderer
+               BY REFERENCE NULL
+               BY VALUE SDL_PIXELFORMAT_RGB24
+               BY VALUE screenshot-pixels
+               BY VALUE screenshot-pitch
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT = 0 THEN
+               MOVE Z"Error capturing screenshot" TO error-message
+               MOVE "CAPTURE-SCREENSHOT" TO error-paragraph
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO screenshot-timestamp.
+           MOVE WINDOW_WIDTH TO screenshot-width-edit.
+           MOVE WINDOW_HEIGHT TO screenshot-height-edit.
+
+           STRING "logs/shot-" DELIMITED BY SIZE
+               screenshot-timestamp(1:14) DELIMITED BY SIZE
+               ".ppm" DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+               INTO screenshot-filename.
+
+           STRING "P6" X'0A' DELIMITED BY SIZE
+               FUNCTION TRIM(screenshot-width-edit) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(screenshot-height-edit) DELIMITED BY SIZE
+               X'0A' "255" X'0A' DELIMITED BY SIZE
+               INTO screenshot-header.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(screenshot-header))
+               TO screenshot-header-len.
+
+           CALL "fopen" USING
+               BY REFERENCE screenshot-filename
+               BY CONTENT Z"wb"
+               RETURNING screenshot-file
+           END-CALL.
+
+           IF screenshot-file NOT EQUAL NULL THEN
+               CALL "fwrite" USING
+                   BY REFERENCE screenshot-header
+                   BY VALUE 1
+                   BY VALUE screenshot-header-len
+                   BY VALUE screenshot-file
+                   RETURNING screenshot-io-count
+               END-CALL
+
+               CALL "fwrite" USING
+                   BY VALUE screenshot-pixels
+                   BY VALUE 1
+                   BY VALUE screenshot-byte-count
+                   BY VALUE screenshot-file
+                   RETURNING screenshot-io-count
+               END-CALL
+
+               CALL "fclose" USING
+                   BY VALUE screenshot-file
+               END-CALL
+               SET screenshot-file TO NULL
+           END-IF.
+
+           FREE screenshot-pixels.
+           SET screenshot-pixels TO NULL.
+
+           EXIT.
+
        UPDATE-TEXT.
            ADD text-xvel TO text-rect-x.
            IF text-xvel IS LESS THAN ZERO THEN
@@ -354,6 +904,60 @@
            EXIT.
 
        UPDATE-SPRITE.
+           PERFORM VARYING ENTITY-TAB-IDX FROM 1 BY 1
+               UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+               PERFORM UPDATE-ONE-ENTITY
+           END-PERFORM.
+
+           EXIT.
+
+       UPDATE-ONE-ENTITY.
+           ADD ENTITY-VEL-X(ENTITY-TAB-IDX)
+               TO ENTITY-RECT-X(ENTITY-TAB-IDX).
+           IF ENTITY-VEL-X(ENTITY-TAB-IDX) IS LESS THAN ZERO THEN
+               IF ENTITY-RECT-X(ENTITY-TAB-IDX) IS LESS THAN ZERO THEN
+                   SET ENTITY-RECT-X(ENTITY-TAB-IDX) TO ZERO
+                   COMPUTE ENTITY-VEL-X(ENTITY-TAB-IDX) =
+                       ENTITY-VEL-X(ENTITY-TAB-IDX) * -1
+               END-IF
+           ELSE
+               IF ENTITY-RECT-X(ENTITY-TAB-IDX) +
+               ENTITY-RECT-W(ENTITY-TAB-IDX) IS GREATER THAN
+               WINDOW_WIDTH THEN
+                   COMPUTE ENTITY-RECT-X(ENTITY-TAB-IDX) =
+                       WINDOW_WIDTH - ENTITY-RECT-W(ENTITY-TAB-IDX)
+                   COMPUTE ENTITY-VEL-X(ENTITY-TAB-IDX) =
+                       ENTITY-VEL-X(ENTITY-TAB-IDX) * -1
+               END-IF
+           END-IF.
+
+           ADD ENTITY-VEL-Y(ENTITY-TAB-IDX)
+               TO ENTITY-RECT-Y(ENTITY-TAB-IDX).
+           IF ENTITY-VEL-Y(ENTITY-TAB-IDX) IS LESS THAN ZERO THEN
+               IF ENTITY-RECT-Y(ENTITY-TAB-IDX) IS LESS THAN ZERO THEN
+                   SET ENTITY-RECT-Y(ENTITY-TAB-IDX) TO ZERO
+                   COMPUTE ENTITY-VEL-Y(ENTITY-TAB-IDX) =
+                       ENTITY-VEL-Y(ENTITY-TAB-IDX) * -1
+               END-IF
+           ELSE
+               IF ENTITY-RECT-Y(ENTITY-TAB-IDX) +
+               ENTITY-RECT-H(ENTITY-TAB-IDX) IS GREATER THAN
+               WINDOW_HEIGHT THEN
+                   COMPUTE ENTITY-RECT-Y(ENTITY-TAB-IDX) =
+                       WINDOW_HEIGHT - ENTITY-RECT-H(ENTITY-TAB-IDX)
+                   COMPUTE ENTITY-VEL-Y(ENTITY-TAB-IDX) =
+                       ENTITY-VEL-Y(ENTITY-TAB-IDX) * -1
+               END-IF
+           END-IF.
+
+           IF ENTITY-TAB-IDX EQUAL SELECTED-ENTITY-INDEX
+           AND FOCUSED-WINDOW-ID EQUAL sdl-window-id THEN
+               PERFORM APPLY-MANUAL-CONTROL
+           END-IF.
+
+           EXIT.
+
+       APPLY-MANUAL-CONTROL.
            CALL "get_sdl_keystate" USING
                BY VALUE keystate
                BY VALUE SDL_SCANCODE_DOWN
@@ -361,7 +965,7 @@
            END-CALL.
 
            IF return-value IS NOT ZERO THEN
-               ADD sprite-vel TO sprite-rect-y
+               ADD sprite-vel TO ENTITY-RECT-Y(ENTITY-TAB-IDX)
            END-IF.
 
            CALL "get_sdl_keystate" USING
@@ -371,7 +975,7 @@
            END-CALL.
 
            IF return-value IS NOT ZERO THEN
-               SUBTRACT sprite-vel FROM sprite-rect-y
+               SUBTRACT sprite-vel FROM ENTITY-RECT-Y(ENTITY-TAB-IDX)
            END-IF.
 
            CALL "get_sdl_keystate" USING
@@ -381,7 +985,7 @@
            END-CALL.
 
            IF return-value IS NOT ZERO THEN
-               ADD sprite-vel TO sprite-rect-x
+               ADD sprite-vel TO ENTITY-RECT-X(ENTITY-TAB-IDX)
            END-IF.
 
            CALL "get_sdl_keystate" USING
@@ -391,9 +995,189 @@
            END-CALL.
 
            IF return-value IS NOT ZERO THEN
-               SUBTRACT sprite-vel FROM sprite-rect-x
+               SUBTRACT sprite-vel FROM ENTITY-RECT-X(ENTITY-TAB-IDX)
            END-IF.
-           
+
+           EXIT.
+
+       RENDER-ONE-ENTITY.
+           CALL "SDL_RenderCopy" USING
+               BY VALUE sdl-renderer
+               BY VALUE ENTITY-IMAGE(ENTITY-TAB-IDX)
+               BY REFERENCE NULL
+               BY REFERENCE ENTITY-RECT(ENTITY-TAB-IDX)
+           END-CALL.
+
+           EXIT.
+
+       RENDER-DETAIL-VIEW.
+           CALL "SDL_RenderClear" USING
+               BY VALUE detail-renderer
+           END-CALL.
+
+           IF ENTITY-COUNT IS GREATER THAN ZERO THEN
+               CALL "SDL_RenderCopy" USING
+                   BY VALUE detail-renderer
+                   BY VALUE ENTITY-IMAGE(SELECTED-ENTITY-INDEX)
+                   BY REFERENCE NULL
+                   BY REFERENCE detail-rect
+               END-CALL
+           END-IF.
+
+           CALL "SDL_RenderPresent" USING
+               BY VALUE detail-renderer
+           END-CALL.
+
+           EXIT.
+
+       DESTROY-ONE-ENTITY.
+           CALL "SDL_DestroyTexture" USING
+               BY VALUE ENTITY-IMAGE(ENTITY-TAB-IDX)
+               RETURNING return-value
+           END-CALL.
+           SET ENTITY-IMAGE(ENTITY-TAB-IDX) TO NULL.
+
+           EXIT.
+
+       READ-STATION-CONFIG.
+           OPEN INPUT STATION-CONFIG-FILE.
+
+           IF station-config-status EQUAL "00" THEN
+               READ STATION-CONFIG-FILE
+
+               IF station-config-status EQUAL "00" THEN
+                   MOVE CFG-WINDOW-TITLE TO WINDOW_TITLE
+                   MOVE CFG-WINDOW-WIDTH TO WINDOW_WIDTH
+                   MOVE CFG-WINDOW-HEIGHT TO WINDOW_HEIGHT
+
+                   IF CFG-POSITION-MODE EQUAL "F" THEN
+                       MOVE CFG-WINDOW-POS-X TO WINDOW_POS_X
+                       MOVE CFG-WINDOW-POS-Y TO WINDOW_POS_Y
+                   END-IF
+
+                   IF CFG-DETAIL-WINDOW-FLAG EQUAL "N" THEN
+                       MOVE "N" TO DETAIL-WINDOW-MODE
+                   END-IF
+               END-IF
+
+               CLOSE STATION-CONFIG-FILE
+           END-IF.
+
+           EXIT.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF checkpoint-status EQUAL "00" THEN
+               READ CHECKPOINT-FILE
+
+               IF checkpoint-status EQUAL "00" THEN
+                   MOVE CKPT-TEXT-X TO text-rect-x
+                   MOVE CKPT-TEXT-Y TO text-rect-y
+                   MOVE CKPT-TEXT-XVEL TO text-xvel
+                   MOVE CKPT-TEXT-YVEL TO text-yvel
+                   MOVE CKPT-BG-R TO bg-color-r
+                   MOVE CKPT-BG-G TO bg-color-g
+                   MOVE CKPT-BG-B TO bg-color-b
+                   MOVE CKPT-BG-A TO bg-color-a
+                   MOVE CKPT-SAFETY-COLOR-INDEX TO
+                       CURRENT-SAFETY-COLOR-INDEX
+                   MOVE CKPT-SELECTED-INDEX TO SELECTED-ENTITY-INDEX
+
+                   IF SELECTED-ENTITY-INDEX IS LESS THAN 1
+                   OR SELECTED-ENTITY-INDEX IS GREATER THAN
+                   ENTITY-COUNT THEN
+                       SET SELECTED-ENTITY-INDEX TO 1
+                   END-IF
+
+                   IF CURRENT-SAFETY-COLOR-INDEX IS LESS THAN 1
+                   OR CURRENT-SAFETY-COLOR-INDEX IS GREATER THAN
+                   SAFETY-COLOR-COUNT THEN
+                       SET CURRENT-SAFETY-COLOR-INDEX TO 1
+                   END-IF
+
+                   PERFORM WITH TEST BEFORE
+                       VARYING ENTITY-TAB-IDX FROM 1 BY 1
+                       UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+                       OR checkpoint-status NOT EQUAL "00"
+                       PERFORM READ-ONE-CHECKPOINT-ENTITY
+                   END-PERFORM
+
+                   SET CHECKPOINT-WAS-LOADED TO TRUE
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           EXIT.
+
+       READ-ONE-CHECKPOINT-ENTITY.
+           READ CHECKPOINT-FILE.
+
+           IF checkpoint-status EQUAL "00" THEN
+               MOVE CKPT-ENT-X TO ENTITY-RECT-X(ENTITY-TAB-IDX)
+               MOVE CKPT-ENT-Y TO ENTITY-RECT-Y(ENTITY-TAB-IDX)
+               MOVE CKPT-ENT-VEL-X TO ENTITY-VEL-X(ENTITY-TAB-IDX)
+               MOVE CKPT-ENT-VEL-Y TO ENTITY-VEL-Y(ENTITY-TAB-IDX)
+           END-IF.
+
+           EXIT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           IF checkpoint-status NOT EQUAL "00" THEN
+               MOVE Z"Error opening checkpoint file" TO error-message
+               MOVE "WRITE-CHECKPOINT" TO error-paragraph
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           INITIALIZE CHECKPOINT-HEADER-RECORD.
+           MOVE "H" TO CKPT-REC-TYPE.
+           MOVE text-rect-x TO CKPT-TEXT-X.
+           MOVE text-rect-y TO CKPT-TEXT-Y.
+           MOVE text-xvel TO CKPT-TEXT-XVEL.
+           MOVE text-yvel TO CKPT-TEXT-YVEL.
+           MOVE bg-color-r TO CKPT-BG-R.
+           MOVE bg-color-g TO CKPT-BG-G.
+           MOVE bg-color-b TO CKPT-BG-B.
+           MOVE bg-color-a TO CKPT-BG-A.
+           MOVE ENTITY-COUNT TO CKPT-ENTITY-COUNT.
+           MOVE SELECTED-ENTITY-INDEX TO CKPT-SELECTED-INDEX.
+           MOVE CURRENT-SAFETY-COLOR-INDEX TO CKPT-SAFETY-COLOR-INDEX.
+           WRITE CHECKPOINT-HEADER-RECORD.
+
+           IF checkpoint-status NOT EQUAL "00" THEN
+               MOVE Z"Error writing checkpoint header" TO error-message
+               MOVE "WRITE-CHECKPOINT" TO error-paragraph
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+           PERFORM VARYING ENTITY-TAB-IDX FROM 1 BY 1
+               UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+               PERFORM WRITE-ONE-CHECKPOINT-ENTITY
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+           EXIT.
+
+       WRITE-ONE-CHECKPOINT-ENTITY.
+           INITIALIZE CHECKPOINT-ENTITY-RECORD.
+           MOVE "E" TO CKPT-ENT-REC-TYPE.
+           MOVE ENTITY-RECT-X(ENTITY-TAB-IDX) TO CKPT-ENT-X.
+           MOVE ENTITY-RECT-Y(ENTITY-TAB-IDX) TO CKPT-ENT-Y.
+           MOVE ENTITY-VEL-X(ENTITY-TAB-IDX) TO CKPT-ENT-VEL-X.
+           MOVE ENTITY-VEL-Y(ENTITY-TAB-IDX) TO CKPT-ENT-VEL-Y.
+           WRITE CHECKPOINT-ENTITY-RECORD.
+
+           IF checkpoint-status NOT EQUAL "00" THEN
+               MOVE Z"Error writing checkpoint entity" TO error-message
+               MOVE "WRITE-CHECKPOINT" TO error-paragraph
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
            EXIT.
 
        PRINT-ERROR.
@@ -402,14 +1186,37 @@
                RETURNING RETURN-CODE
            END-CALL.
 
+           PERFORM WRITE-AUDIT-RECORD.
+
            PERFORM CLEAN-AND-EXIT.
 
+       WRITE-AUDIT-RECORD.
+           MOVE PROGRAM-ID-LITERAL TO AUDIT-PROGRAM-ID.
+           MOVE error-paragraph TO AUDIT-PARAGRAPH.
+           MOVE error-message TO AUDIT-ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF audit-log-status EQUAL "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+           EXIT.
+
        CLEAN-AND-EXIT.
-           CALL "SDL_DestroyTexture" USING
-               BY VALUE sprite-image
-               RETURNING return-value
+           PERFORM VARYING ENTITY-TAB-IDX FROM 1 BY 1
+               UNTIL ENTITY-TAB-IDX > ENTITY-COUNT
+               PERFORM DESTROY-ONE-ENTITY
+           END-PERFORM.
+
+           CALL "SDL_JoystickClose" USING
+               BY VALUE joystick-device
            END-CALL.
-           SET sprite-image TO NULL.
+           SET joystick-device TO NULL.
 
            CALL "SDL_DestroyTexture" USING
                BY VALUE text-image
@@ -441,6 +1248,20 @@
            END-CALL.
            SET sdl-window TO NULL.
 
+           IF DETAIL-WINDOW-ENABLED THEN
+               CALL "SDL_DestroyRenderer" USING
+                   BY VALUE detail-renderer
+                   RETURNING return-value
+               END-CALL
+               SET detail-renderer TO NULL
+
+               CALL "SDL_DestroyWindow" USING
+                   BY VALUE detail-window
+                   RETURNING return-value
+               END-CALL
+               SET detail-window TO NULL
+           END-IF.
+
            CALL "TTF_Quit" RETURNING return-value END-CALL.
            CALL "IMG_Quit" RETURNING return-value END-CALL.
            CALL "SDL_Quit" RETURNING return-value END-CALL.
