@@ -1,34 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-OPEN-WINDOW.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATION-CONFIG-FILE ASSIGN TO "config/station.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS station-config-status.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "logs/audit.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+
+           SELECT STATION-STATUS-FILE ASSIGN TO
+               "logs/station-status.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS station-status-file-status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STATION-CONFIG-FILE.
+       COPY "copybooks/STATION-CFG.CPY".
+
+       FD  AUDIT-LOG-FILE.
+       COPY "copybooks/AUDIT-LOG.CPY".
+
+       FD  STATION-STATUS-FILE.
+       COPY "copybooks/STATION-STATUS.CPY".
+
        WORKING-STORAGE SECTION.
            77 SDL_INIT_EVERYTHING USAGE BINARY-INT VALUE 62001.
+           77 IMG_INIT_PNG USAGE BINARY-INT VALUE 2.
            77 SDL_WINDOWPOS_CENTERED USAGE BINARY-INT VALUE 805240832.
 
            77 WINDOW_TITLE PIC X(20) VALUE Z"01 Open Window".
            77 WINDOW_WIDTH USAGE BINARY-INT VALUE 800.
            77 WINDOW_HEIGHT USAGE BINARY-INT VALUE 600.
+           77 WINDOW_POS_X USAGE BINARY-INT VALUE 805240832.
+           77 WINDOW_POS_Y USAGE BINARY-INT VALUE 805240832.
+
+           77 station-config-status PIC X(02).
+           77 audit-log-status PIC X(02).
+           77 station-status-file-status PIC X(02).
+
+           77 PROGRAM-ID-LITERAL PIC X(20) VALUE Z"01-OPEN-WINDOW".
+           77 STATION-ID PIC X(10) VALUE SPACES.
+
+           77 RUN-MODE-ARG PIC X(20).
+           77 HEADLESS-MODE PIC X(01) VALUE "N".
+           88 IS-HEADLESS VALUE "Y".
+           77 STA-RESULT-CODE PIC X(04).
 
            77 sdl-window USAGE POINTER VALUE NULL.
            77 sdl-renderer USAGE POINTER VALUE NULL.
 
            77 return-value USAGE BINARY-INT VALUE 0.
            77 error-message PIC X(50).
+           77 error-paragraph PIC X(30).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT RUN-MODE-ARG FROM ARGUMENT-VALUE.
+           IF FUNCTION TRIM(RUN-MODE-ARG) EQUAL "-PREFLIGHT" THEN
+               SET IS-HEADLESS TO TRUE
+           END-IF.
+
            PERFORM INITIALIZE-SDL.
-           
+
+           IF IS-HEADLESS THEN
+               MOVE "PASS" TO STA-RESULT-CODE
+               PERFORM WRITE-STATION-STATUS
+               PERFORM CLEAN-AND-EXIT
+           END-IF.
+
            CALL "SDL_RenderClear" USING
                BY VALUE sdl-renderer
            END-CALL.
-           
+
            CALL "SDL_RenderPresent"
                USING BY VALUE sdl-renderer
            END-CALL.
-           
+
            CALL "SDL_Delay" USING
                BY VALUE 5000
            END-CALL.
@@ -36,6 +88,8 @@
            PERFORM CLEAN-AND-EXIT.
 
        INITIALIZE-SDL.
+           PERFORM READ-STATION-CONFIG.
+
            CALL "SDL_Init" USING
                BY VALUE SDL_INIT_EVERYTHING
                RETURNING return-value
@@ -43,13 +97,38 @@
 
            IF return-value NOT = 0 THEN
                MOVE Z"Error initializing SDL2" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
+           IF IS-HEADLESS THEN
+               CALL "IMG_Init" USING
+                   BY VALUE IMG_INIT_PNG
+                   RETURNING return-value
+               END-CALL
+
+               IF return-value NOT EQUAL IMG_INIT_PNG THEN
+                   MOVE Z"Error initializing SDL2_image"
+                       TO error-message
+                   MOVE "INITIALIZE-SDL" TO error-paragraph
+                   PERFORM PRINT-ERROR
+               END-IF
+
+               CALL "TTF_Init" RETURNING return-value END-CALL
+
+               IF return-value NOT = 0 THEN
+                   MOVE Z"Error initializing SDL_ttf" TO error-message
+                   MOVE "INITIALIZE-SDL" TO error-paragraph
+                   PERFORM PRINT-ERROR
+               END-IF
+
+               EXIT PARAGRAPH
+           END-IF.
+
            CALL "SDL_CreateWindow" USING
                BY CONTENT WINDOW_TITLE
-               BY VALUE SDL_WINDOWPOS_CENTERED
-               BY VALUE SDL_WINDOWPOS_CENTERED
+               BY VALUE WINDOW_POS_X
+               BY VALUE WINDOW_POS_Y
                BY VALUE WINDOW_WIDTH
                BY VALUE WINDOW_HEIGHT
                BY VALUE 0
@@ -58,6 +137,7 @@
 
            IF sdl-window EQUALS NULL THEN
                MOVE Z"Error creating window" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -70,19 +150,95 @@
 
            IF sdl-renderer EQUALS NULL THEN
                MOVE Z"Error creating renderer" TO error-message
+               MOVE "INITIALIZE-SDL" TO error-paragraph
                PERFORM PRINT-ERROR
            END-IF.
 
            EXIT.
 
+       READ-STATION-CONFIG.
+           OPEN INPUT STATION-CONFIG-FILE.
+
+           IF station-config-status EQUAL "00" THEN
+               READ STATION-CONFIG-FILE
+
+               IF station-config-status EQUAL "00" THEN
+                   MOVE CFG-STATION-ID TO STATION-ID
+                   MOVE CFG-WINDOW-TITLE TO WINDOW_TITLE
+                   MOVE CFG-WINDOW-WIDTH TO WINDOW_WIDTH
+                   MOVE CFG-WINDOW-HEIGHT TO WINDOW_HEIGHT
+
+                   IF CFG-POSITION-MODE EQUAL "F" THEN
+                       MOVE CFG-WINDOW-POS-X TO WINDOW_POS_X
+                       MOVE CFG-WINDOW-POS-Y TO WINDOW_POS_Y
+                   END-IF
+               END-IF
+
+               CLOSE STATION-CONFIG-FILE
+           END-IF.
+
+           EXIT.
+
        PRINT-ERROR.
            CALL "print_sdl_error" USING
                BY REFERENCE error-message
                RETURNING RETURN-CODE
            END-CALL.
 
+           PERFORM WRITE-AUDIT-RECORD.
+
+           IF IS-HEADLESS THEN
+               MOVE "FAIL" TO STA-RESULT-CODE
+               PERFORM WRITE-STATION-STATUS
+           END-IF.
+
            PERFORM CLEAN-AND-EXIT.
 
+       WRITE-STATION-STATUS.
+           MOVE STATION-ID TO STA-STATUS-STATION-ID.
+           MOVE STA-RESULT-CODE TO STA-STATUS-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO STA-STATUS-TIMESTAMP.
+
+           OPEN OUTPUT STATION-STATUS-FILE.
+
+           IF station-status-file-status NOT EQUAL "00" THEN
+               MOVE Z"Error opening station status file"
+                   TO error-message
+               MOVE "WRITE-STATION-STATUS" TO error-paragraph
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE STATION-STATUS-RECORD.
+
+           IF station-status-file-status NOT EQUAL "00" THEN
+               MOVE Z"Error writing station status record"
+                   TO error-message
+               MOVE "WRITE-STATION-STATUS" TO error-paragraph
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+           CLOSE STATION-STATUS-FILE.
+
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE PROGRAM-ID-LITERAL TO AUDIT-PROGRAM-ID.
+           MOVE error-paragraph TO AUDIT-PARAGRAPH.
+           MOVE error-message TO AUDIT-ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF audit-log-status EQUAL "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+           EXIT.
+
        CLEAN-AND-EXIT.
            CALL "SDL_DestroyRenderer" USING
                BY VALUE sdl-renderer
@@ -96,6 +252,11 @@
            END-CALL.
            SET sdl-window TO NULL.
 
+           IF IS-HEADLESS THEN
+               CALL "TTF_Quit" RETURNING return-value END-CALL
+               CALL "IMG_Quit" RETURNING return-value END-CALL
+           END-IF.
+
            CALL "SDL_Quit" RETURNING return-value END-CALL.
 
            STOP RUN.
