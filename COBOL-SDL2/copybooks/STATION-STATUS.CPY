@@ -0,0 +1,4 @@
+       01  STATION-STATUS-RECORD.
+           05 STA-STATUS-STATION-ID    PIC X(10).
+           05 STA-STATUS-RESULT        PIC X(04).
+           05 STA-STATUS-TIMESTAMP     PIC X(21).
