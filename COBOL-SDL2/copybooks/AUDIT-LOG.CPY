@@ -0,0 +1,5 @@
+       01  AUDIT-LOG-RECORD.
+           05 AUDIT-PROGRAM-ID          PIC X(20).
+           05 AUDIT-PARAGRAPH           PIC X(30).
+           05 AUDIT-ERROR-MESSAGE       PIC X(50).
+           05 AUDIT-TIMESTAMP           PIC X(26).
