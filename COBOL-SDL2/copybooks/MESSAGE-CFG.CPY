@@ -0,0 +1,2 @@
+       01  MESSAGE-CONFIG-RECORD.
+           05 MSG-CFG-TEXT              PIC X(40).
