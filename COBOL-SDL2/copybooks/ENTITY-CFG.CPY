@@ -0,0 +1,8 @@
+       01  ENTITY-CONFIG-RECORD.
+           05 ENTITY-CFG-IMAGE-PATH     PIC X(40).
+           05 ENTITY-CFG-START-X        PIC 9(05).
+           05 ENTITY-CFG-START-Y        PIC 9(05).
+           05 ENTITY-CFG-VEL-X          PIC S9(03)
+                                         SIGN LEADING SEPARATE.
+           05 ENTITY-CFG-VEL-Y          PIC S9(03)
+                                         SIGN LEADING SEPARATE.
