@@ -0,0 +1,30 @@
+       01  CHECKPOINT-HEADER-RECORD.
+           05 CKPT-REC-TYPE             PIC X(01).
+           05 CKPT-TEXT-X                PIC S9(05)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-TEXT-Y                PIC S9(05)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-TEXT-XVEL             PIC S9(03)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-TEXT-YVEL             PIC S9(03)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-BG-R                  PIC 9(03).
+           05 CKPT-BG-G                  PIC 9(03).
+           05 CKPT-BG-B                  PIC 9(03).
+           05 CKPT-BG-A                  PIC 9(03).
+           05 CKPT-ENTITY-COUNT          PIC 9(02).
+           05 CKPT-SELECTED-INDEX        PIC 9(02).
+           05 CKPT-SAFETY-COLOR-INDEX    PIC 9(02).
+           05 FILLER                     PIC X(08).
+
+       01  CHECKPOINT-ENTITY-RECORD.
+           05 CKPT-ENT-REC-TYPE          PIC X(01).
+           05 CKPT-ENT-X                 PIC S9(05)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-ENT-Y                 PIC S9(05)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-ENT-VEL-X             PIC S9(03)
+                                         SIGN LEADING SEPARATE.
+           05 CKPT-ENT-VEL-Y             PIC S9(03)
+                                         SIGN LEADING SEPARATE.
+           05 FILLER                     PIC X(26).
