@@ -0,0 +1,5 @@
+       01  SAFETY-COLOR-CONFIG-RECORD.
+           05 SAFCLR-CFG-LABEL          PIC X(10).
+           05 SAFCLR-CFG-R              PIC 9(03).
+           05 SAFCLR-CFG-G              PIC 9(03).
+           05 SAFCLR-CFG-B              PIC 9(03).
