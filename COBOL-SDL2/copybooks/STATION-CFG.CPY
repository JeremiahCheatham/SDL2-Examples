@@ -0,0 +1,9 @@
+       01  STATION-CONFIG-RECORD.
+           05 CFG-STATION-ID           PIC X(10).
+           05 CFG-WINDOW-TITLE         PIC X(20).
+           05 CFG-WINDOW-WIDTH         PIC 9(05).
+           05 CFG-WINDOW-HEIGHT        PIC 9(05).
+           05 CFG-POSITION-MODE        PIC X(01).
+           05 CFG-WINDOW-POS-X         PIC 9(05).
+           05 CFG-WINDOW-POS-Y         PIC 9(05).
+           05 CFG-DETAIL-WINDOW-FLAG   PIC X(01).
